@@ -8,30 +8,183 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUTFILE ASSIGN TO '../input.txt'
+       SELECT INPUTFILE ASSIGN TO DYNAMIC INPUT-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL
                FILE STATUS IS FS.
 
+       SELECT EXCEPTIONFILE ASSIGN TO DYNAMIC EXCEPTION-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS EXC-FS.
+
+       SELECT DETAILFILE ASSIGN TO DYNAMIC DETAIL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS DTL-FS.
+
+       SELECT CHECKPOINTFILE ASSIGN TO DYNAMIC CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS CKP-FS.
+
+       SELECT OUTPUTFILE ASSIGN TO DYNAMIC OUTPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS OUT-FS.
+
+       SELECT FILELISTFILE ASSIGN TO DYNAMIC INPUT-FILE-LIST-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FLF-FS.
+
+       SELECT SUBTOTALFILE ASSIGN TO DYNAMIC SUBTOTAL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS SUB-FS.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD INPUTFILE.
        01 INPUT-FILE.
-           05 INPUT-LINE PIC X(100).
+           05 INPUT-LINE PIC X(500).
+
+       FD EXCEPTIONFILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-FILE-NAME PIC X(100).
+           05 FILLER       PIC X(3) VALUE SPACES.
+           05 EXC-LINE-NUM PIC Z(7)9.
+           05 FILLER       PIC X(3) VALUE SPACES.
+           05 EXC-TEXT     PIC X(2000).
+
+       FD DETAILFILE.
+       01 DETAIL-RECORD.
+           05 DTL-FILE-NAME   PIC X(100).
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 DTL-LINE-NUM    PIC Z(7)9.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 DTL-FIRST-DIGIT PIC 9.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 DTL-SECOND-DIGIT PIC 9.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 DTL-LINE-VALUE  PIC Z9.
+           05 FILLER          PIC X(3) VALUE SPACES.
+           05 DTL-RUNNING-SUM PIC Z(7)9.
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-LINE-COUNT      PIC 9(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 CKP-RUNNING-SUM     PIC 9(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 CKP-INPUT-FILE-NAME PIC X(100).
+
+       FD OUTPUTFILE.
+       01 OUTPUT-DATA-RECORD.
+           05 OUT-RUN-DATE       PIC 9(8).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 OUT-INPUT-FILE     PIC X(100).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 OUT-RECORD-COUNT   PIC 9(8).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 OUT-RUNNING-SUM    PIC 9(8).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 OUT-RECON-STATUS   PIC X(8).
+
+       FD FILELISTFILE.
+       01 FILE-LIST-RECORD.
+           05 FL-FILE-NAME PIC X(100).
+
+       FD SUBTOTALFILE.
+       01 SUBTOTAL-RECORD.
+           05 SUB-FILE-NUM       PIC Z(3)9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 SUB-FILE-NAME      PIC X(100).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 SUB-RECORD-COUNT   PIC Z(7)9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 SUB-SUBTOTAL-SUM   PIC Z(7)9.
 
        WORKING-STORAGE SECTION.
+       01 INPUT-FILE-NAME      PIC X(100) VALUE '../input.txt'.
+       01 INPUT-FILE-LIST-NAME PIC X(100) VALUE SPACES.
+       01 EXCEPTION-FILE-NAME  PIC X(100) VALUE 'exceptions.txt'.
+       01 DETAIL-FILE-NAME     PIC X(100) VALUE 'detail.txt'.
+       01 SUBTOTAL-FILE-NAME   PIC X(100) VALUE 'subtotals.txt'.
+       01 CHECKPOINT-FILE-NAME PIC X(100) VALUE 'checkpoint.dat'.
+       01 OUTPUT-FILE-NAME     PIC X(100) VALUE 'output.txt'.
+       01 ENV-BUFFER           PIC X(100).
+       77 RUN-DATE PIC 9(8).
+
        77 FS PIC X(2).
+       77 EXC-FS PIC X(2).
+       77 DTL-FS PIC X(2).
+       77 CKP-FS PIC X(2).
+       77 OUT-FS PIC X(2).
+       77 FLF-FS PIC X(2).
+       77 SUB-FS PIC X(2).
+       77 LINE-COUNT PIC 9(8) VALUE ZERO.
+       77 FAILED-LINE-NUM PIC 9(8) VALUE ZERO.
+
+       77 MULTI-FILE-SWITCH PIC X VALUE "N".
+           88 MULTI-FILE-MODE VALUE "Y".
+       77 FLF-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-FILE-LIST VALUE "Y".
+       77 FILE-NUM           PIC 9(4) VALUE ZERO.
+       77 FILE-START-COUNT   PIC 9(8) VALUE ZERO.
+       77 FILE-START-SUM     PIC 9(8) VALUE ZERO.
+       77 FILE-SUBTOTAL-COUNT PIC 9(8) VALUE ZERO.
+       77 FILE-SUBTOTAL-SUM   PIC 9(8) VALUE ZERO.
+       77 CHECKPOINT-INTERVAL PIC 9(8) VALUE 1000.
+       77 SKIP-IDX PIC 9(8).
+
+       77 RESTART-SWITCH PIC X VALUE "N".
+           88 RESTART-REQUESTED VALUE "Y".
+       77 RESTART-LINE-COUNT PIC 9(8) VALUE ZERO.
+       77 RESTART-ENV-SWITCH PIC X VALUE "N".
+           88 RESTART-ENV-REQUESTED VALUE "Y".
+
+       77 CONTROL-RECORD-COUNT PIC 9(8) VALUE ZERO.
+       77 CONTROL-SUM         PIC 9(8) VALUE ZERO.
+       77 CONTROL-SWITCH PIC X VALUE "N".
+           88 CONTROL-TOTAL-SUPPLIED VALUE "Y".
+       77 RECON-STATUS PIC X(8) VALUE "N/A".
        77 NUMBER-FIND-STATUS PIC x.
            88 FOUND-NUMBER     VALUE "Y".
            88 NOT-FOUND-NUMBER VALUE "N".
 
-       01 RUNNING-SUM PIC 9(8).
+       77 LINE-LENGTH PIC 9(3) VALUE 100.
+       77 MAX-LINE-LENGTH PIC 9(3) VALUE 500.
+       77 DIGIT-VALUE PIC 9.
+
+       77 OVERFLOW-SWITCH PIC X VALUE "N".
+           88 LINE-OVERFLOW    VALUE "Y".
+           88 NO-LINE-OVERFLOW VALUE "N".
+
+       77 TRUE-OVERFLOW-SWITCH PIC X VALUE "N".
+           88 TRUE-LINE-OVERFLOW VALUE "Y".
+
+       01 SCAN-LINE PIC X(2000) VALUE SPACES.
+       77 SCAN-LENGTH PIC 9(4) VALUE ZERO.
+       77 MAX-SCAN-LENGTH PIC 9(4) VALUE 2000.
+       77 FRAGMENT-LENGTH PIC 9(4) VALUE ZERO.
+
+       77 FIRST-FOUND-SWITCH PIC X VALUE "N".
+           88 FIRST-NUMBER-FOUND VALUE "Y".
+
+       77 SPELLED-DIGITS-SWITCH PIC X VALUE "N".
+           88 SPELLED-DIGITS-ENABLED VALUE "Y".
+
+       77 EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-INPUT VALUE "Y".
+
+       01 RUNNING-SUM PIC 9(8) VALUE ZERO.
        01 DISPLAY-SUM PIC z(8).
        01 LAST-SUM PIC 9(8).
        01 TEMP-NUM PIC 99.
 
-       01 INSPECT-IDX PIC 9(3).
+       01 INSPECT-IDX PIC 9(4).
 
        01 LINE-VALUE.
            05 FIRST-LINE-VALUE PIC 9.
@@ -41,52 +194,541 @@
        01 DISP-LINE PIC X(50).
 
        PROCEDURE DIVISION.
+           PERFORM GET-RUN-PARAMETERS.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM OPEN-EXCEPTION-FILE.
+           PERFORM OPEN-DETAIL-FILE.
+
+           IF MULTI-FILE-MODE
+               PERFORM PROCESS-FILE-LIST
+           ELSE
+               PERFORM PROCESS-SINGLE-FILE
+           END-IF.
+
+           MOVE RUNNING-SUM TO DISPLAY-SUM.
+           DISPLAY DISPLAY-SUM.
+
+           PERFORM RECONCILE-CONTROL-TOTALS.
+           PERFORM WRITE-OUTPUT-RECORD.
+           PERFORM CLEAR-CHECKPOINT.
+
+           CLOSE EXCEPTIONFILE.
+           CLOSE DETAILFILE.
+           STOP RUN.
+
+       PROCESS-FILE-LIST.
+           OPEN INPUT FILELISTFILE.
+           PERFORM CHECK-FILELIST-OPEN-STATUS.
+           OPEN OUTPUT SUBTOTALFILE.
+           PERFORM CHECK-SUBTOTAL-OPEN-STATUS.
+           READ FILELISTFILE
+               AT END
+                   SET END-OF-FILE-LIST TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-FILE-LIST
+               MOVE FL-FILE-NAME TO INPUT-FILE-NAME
+               ADD 1 TO FILE-NUM
+               MOVE LINE-COUNT TO FILE-START-COUNT
+               MOVE RUNNING-SUM TO FILE-START-SUM
+
+               PERFORM PROCESS-SINGLE-FILE
+
+               COMPUTE FILE-SUBTOTAL-COUNT =
+                   LINE-COUNT - FILE-START-COUNT
+               COMPUTE FILE-SUBTOTAL-SUM =
+                   RUNNING-SUM - FILE-START-SUM
+               DISPLAY "FILE " FILE-NUM ": "
+                   INPUT-FILE-NAME
+               DISPLAY "  RECORDS " FILE-SUBTOTAL-COUNT
+                   " SUBTOTAL " FILE-SUBTOTAL-SUM
+               PERFORM WRITE-SUBTOTAL-RECORD
+
+               READ FILELISTFILE
+                   AT END
+                       SET END-OF-FILE-LIST TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE FILELISTFILE.
+           CLOSE SUBTOTALFILE.
+
+       PROCESS-SINGLE-FILE.
+           MOVE "N" TO EOF-SWITCH.
            OPEN INPUT INPUTFILE.
-           READ INPUTFILE.
-           PERFORM UNTIL FS IS GREATER THAN ZERO
+           PERFORM CHECK-OPEN-STATUS.
+
+           IF RESTART-REQUESTED
+               AND NOT MULTI-FILE-MODE
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF.
+
+           PERFORM READ-NEXT-LOGICAL-LINE.
+           PERFORM UNTIL END-OF-INPUT
+               ADD 1 TO LINE-COUNT
+
+               IF TRUE-LINE-OVERFLOW
+                   DISPLAY "WARNING - INPUT LINE " LINE-COUNT
+                       " EXCEEDS MAXIMUM SUPPORTED LENGTH"
+               END-IF
+
                PERFORM FIND-NUMBERS
+
+               IF NOT FIRST-NUMBER-FOUND
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+
                MOVE RUNNING-SUM TO LAST-SUM
                MOVE LINE-VALUE TO LINE-VALUE-NUM
                ADD LINE-VALUE-NUM TO RUNNING-SUM
+               PERFORM WRITE-DETAIL-RECORD
 
-               READ INPUTFILE
-           END-PERFORM.
-           MOVE RUNNING-SUM TO DISPLAY-SUM.
-           DISPLAY DISPLAY-SUM.
+               IF FUNCTION MOD(LINE-COUNT CHECKPOINT-INTERVAL)
+                   = 0
+                   AND NOT MULTI-FILE-MODE
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
 
+               PERFORM READ-NEXT-LOGICAL-LINE
+           END-PERFORM.
            CLOSE INPUTFILE.
-           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           IF RESTART-ENV-REQUESTED
+               AND NOT MULTI-FILE-MODE
+               OPEN INPUT CHECKPOINTFILE
+               IF CKP-FS = "00"
+                   READ CHECKPOINTFILE
+                   IF CKP-FS = "00"
+                       AND CKP-LINE-COUNT > 0
+                       IF CKP-INPUT-FILE-NAME = INPUT-FILE-NAME
+                           MOVE CKP-LINE-COUNT TO RESTART-LINE-COUNT
+                           MOVE CKP-LINE-COUNT TO LINE-COUNT
+                           MOVE CKP-RUNNING-SUM TO RUNNING-SUM
+                           MOVE "Y" TO RESTART-SWITCH
+                           DISPLAY "RESTARTING FROM CHECKPOINT AT LINE "
+                               RESTART-LINE-COUNT
+                       ELSE
+                           DISPLAY "WARNING - CHECKPOINT FILE "
+                               "DOES NOT MATCH CURRENT INPUT FILE, "
+                               "IGNORING CHECKPOINT"
+                       END-IF
+                   END-IF
+                   CLOSE CHECKPOINTFILE
+               END-IF
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+           PERFORM VARYING SKIP-IDX FROM 1 BY 1
+               UNTIL SKIP-IDX > RESTART-LINE-COUNT
+               OR END-OF-INPUT
+               PERFORM READ-NEXT-LOGICAL-LINE
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           PERFORM CHECK-CHECKPOINT-OPEN-STATUS.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE LINE-COUNT TO CKP-LINE-COUNT.
+           MOVE RUNNING-SUM TO CKP-RUNNING-SUM.
+           MOVE INPUT-FILE-NAME TO CKP-INPUT-FILE-NAME.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINTFILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           PERFORM CHECK-CHECKPOINT-OPEN-STATUS.
+           CLOSE CHECKPOINTFILE.
+
+       RECONCILE-CONTROL-TOTALS.
+           MOVE "N/A" TO RECON-STATUS.
+           IF CONTROL-TOTAL-SUPPLIED
+               MOVE "OK" TO RECON-STATUS
+               IF CONTROL-RECORD-COUNT > 0
+                   AND LINE-COUNT NOT = CONTROL-RECORD-COUNT
+                   MOVE "MISMATCH" TO RECON-STATUS
+                   DISPLAY "RECONCILIATION WARNING - RECORD COUNT "
+                       LINE-COUNT " VS CONTROL "
+                       CONTROL-RECORD-COUNT
+               END-IF
+               IF CONTROL-SUM > 0
+                   AND RUNNING-SUM NOT = CONTROL-SUM
+                   MOVE "MISMATCH" TO RECON-STATUS
+                   DISPLAY "RECONCILIATION WARNING - RUNNING SUM "
+                       RUNNING-SUM " VS CONTROL " CONTROL-SUM
+               END-IF
+           END-IF.
+
+       WRITE-OUTPUT-RECORD.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT OUTPUTFILE.
+           PERFORM CHECK-OUTPUT-OPEN-STATUS.
+           MOVE SPACES TO OUTPUT-DATA-RECORD.
+           MOVE RUN-DATE TO OUT-RUN-DATE.
+           IF MULTI-FILE-MODE
+               MOVE INPUT-FILE-LIST-NAME TO OUT-INPUT-FILE
+           ELSE
+               MOVE INPUT-FILE-NAME TO OUT-INPUT-FILE
+           END-IF.
+           MOVE LINE-COUNT TO OUT-RECORD-COUNT.
+           MOVE RUNNING-SUM TO OUT-RUNNING-SUM.
+           MOVE RECON-STATUS TO OUT-RECON-STATUS.
+           WRITE OUTPUT-DATA-RECORD.
+           CLOSE OUTPUTFILE.
+
+       CHECK-OPEN-STATUS.
+           EVALUATE FS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   DISPLAY "ABEND - INPUT FILE NOT FOUND: "
+                       INPUT-FILE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY "ABEND - OPEN FAILED, FILE STATUS " FS
+                       ": " INPUT-FILE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       CHECK-FILELIST-OPEN-STATUS.
+           EVALUATE FLF-FS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   DISPLAY "ABEND - INPUT FILE LIST NOT FOUND: "
+                       INPUT-FILE-LIST-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY "ABEND - OPEN FAILED, FILE STATUS " FLF-FS
+                       ": " INPUT-FILE-LIST-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       CHECK-SUBTOTAL-OPEN-STATUS.
+           EVALUATE SUB-FS
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ABEND - OPEN FAILED, FILE STATUS " SUB-FS
+                       ": " SUBTOTAL-FILE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       OPEN-EXCEPTION-FILE.
+           IF RESTART-REQUESTED
+               OPEN EXTEND EXCEPTIONFILE
+               IF EXC-FS = "35"
+                   OPEN OUTPUT EXCEPTIONFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTIONFILE
+           END-IF.
+           PERFORM CHECK-EXCEPTION-OPEN-STATUS.
+
+       OPEN-DETAIL-FILE.
+           IF RESTART-REQUESTED
+               OPEN EXTEND DETAILFILE
+               IF DTL-FS = "35"
+                   OPEN OUTPUT DETAILFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT DETAILFILE
+           END-IF.
+           PERFORM CHECK-DETAIL-OPEN-STATUS.
+
+       CHECK-EXCEPTION-OPEN-STATUS.
+           EVALUATE EXC-FS
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ABEND - OPEN FAILED, FILE STATUS " EXC-FS
+                       ": " EXCEPTION-FILE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       CHECK-DETAIL-OPEN-STATUS.
+           EVALUATE DTL-FS
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ABEND - OPEN FAILED, FILE STATUS " DTL-FS
+                       ": " DETAIL-FILE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       CHECK-CHECKPOINT-OPEN-STATUS.
+           EVALUATE CKP-FS
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ABEND - OPEN FAILED, FILE STATUS " CKP-FS
+                       ": " CHECKPOINT-FILE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       CHECK-OUTPUT-OPEN-STATUS.
+           EVALUATE OUT-FS
+               WHEN "00"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ABEND - OPEN FAILED, FILE STATUS " OUT-FS
+                       ": " OUTPUT-FILE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       CHECK-READ-STATUS.
+           MOVE "N" TO OVERFLOW-SWITCH.
+           EVALUATE FS
+               WHEN "00"
+                   CONTINUE
+               WHEN "06"
+                   SET LINE-OVERFLOW TO TRUE
+               WHEN "10"
+                   MOVE "Y" TO EOF-SWITCH
+               WHEN "35"
+                   DISPLAY "ABEND - INPUT FILE NOT FOUND: "
+                       INPUT-FILE-NAME
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               WHEN "30"
+               WHEN "34"
+                   COMPUTE FAILED-LINE-NUM = LINE-COUNT + 1
+                   DISPLAY "ABEND - PERMANENT I/O ERROR, FS " FS
+                       " AT LINE " FAILED-LINE-NUM
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   COMPUTE FAILED-LINE-NUM = LINE-COUNT + 1
+                   DISPLAY "ABEND - UNEXPECTED FILE STATUS " FS
+                       " AT LINE " FAILED-LINE-NUM
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE INPUT-FILE-NAME TO EXC-FILE-NAME.
+           MOVE LINE-COUNT TO EXC-LINE-NUM.
+           MOVE SCAN-LINE TO EXC-TEXT.
+           WRITE EXCEPTION-RECORD.
+
+       WRITE-DETAIL-RECORD.
+           MOVE SPACES TO DETAIL-RECORD.
+           MOVE INPUT-FILE-NAME TO DTL-FILE-NAME.
+           MOVE LINE-COUNT TO DTL-LINE-NUM.
+           MOVE FIRST-LINE-VALUE TO DTL-FIRST-DIGIT.
+           MOVE SECOND-LINE-VALUE TO DTL-SECOND-DIGIT.
+           MOVE LINE-VALUE-NUM TO DTL-LINE-VALUE.
+           MOVE RUNNING-SUM TO DTL-RUNNING-SUM.
+           WRITE DETAIL-RECORD.
+
+       WRITE-SUBTOTAL-RECORD.
+           MOVE SPACES TO SUBTOTAL-RECORD.
+           MOVE FILE-NUM TO SUB-FILE-NUM.
+           MOVE INPUT-FILE-NAME TO SUB-FILE-NAME.
+           MOVE FILE-SUBTOTAL-COUNT TO SUB-RECORD-COUNT.
+           MOVE FILE-SUBTOTAL-SUM TO SUB-SUBTOTAL-SUM.
+           WRITE SUBTOTAL-RECORD.
+
+       READ-NEXT-LOGICAL-LINE.
+           MOVE SPACES TO SCAN-LINE.
+           MOVE 0 TO SCAN-LENGTH.
+           MOVE "N" TO TRUE-OVERFLOW-SWITCH.
+           READ INPUTFILE.
+           PERFORM CHECK-READ-STATUS.
+           IF NOT END-OF-INPUT
+               PERFORM ACCUMULATE-SCAN-LINE
+               PERFORM UNTIL NOT LINE-OVERFLOW OR END-OF-INPUT
+                   READ INPUTFILE
+                   PERFORM CHECK-READ-STATUS
+                   IF NOT END-OF-INPUT
+                       PERFORM ACCUMULATE-SCAN-LINE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       ACCUMULATE-SCAN-LINE.
+           IF LINE-OVERFLOW
+               MOVE MAX-LINE-LENGTH TO FRAGMENT-LENGTH
+           ELSE
+               PERFORM DETERMINE-LINE-LENGTH
+               MOVE LINE-LENGTH TO FRAGMENT-LENGTH
+           END-IF.
+           IF SCAN-LENGTH + FRAGMENT-LENGTH > MAX-SCAN-LENGTH
+               SET TRUE-LINE-OVERFLOW TO TRUE
+           ELSE
+               IF FRAGMENT-LENGTH > 0
+                   MOVE INPUT-LINE(1:FRAGMENT-LENGTH)
+                       TO SCAN-LINE(SCAN-LENGTH + 1:
+                           FRAGMENT-LENGTH)
+               END-IF
+               ADD FRAGMENT-LENGTH TO SCAN-LENGTH
+           END-IF.
+
+       GET-RUN-PARAMETERS.
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_INPUT_FILE".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO INPUT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_EXCEPTION_FILE".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO EXCEPTION-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_DETAIL_FILE".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO DETAIL-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_SUBTOTAL_FILE".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO SUBTOTAL-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_SPELLED_DIGITS".
+           IF ENV-BUFFER(1:1) = "Y" OR ENV-BUFFER(1:1) = "y"
+               MOVE "Y" TO SPELLED-DIGITS-SWITCH
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_CHECKPOINT_FILE".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO CHECKPOINT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_OUTPUT_FILE".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO OUTPUT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT
+               "AOC_CONTROL_RECORD_COUNT".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO CONTROL-RECORD-COUNT
+               MOVE "Y" TO CONTROL-SWITCH
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_CONTROL_SUM".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO CONTROL-SUM
+               MOVE "Y" TO CONTROL-SWITCH
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_INPUT_FILE_LIST".
+           IF ENV-BUFFER NOT = SPACES
+               MOVE ENV-BUFFER TO INPUT-FILE-LIST-NAME
+               MOVE "Y" TO MULTI-FILE-SWITCH
+           END-IF.
+
+           MOVE SPACES TO ENV-BUFFER.
+           ACCEPT ENV-BUFFER FROM ENVIRONMENT "AOC_RESTART".
+           IF ENV-BUFFER(1:1) = "Y" OR ENV-BUFFER(1:1) = "y"
+               MOVE "Y" TO RESTART-ENV-SWITCH
+           END-IF.
+
+       DETERMINE-LINE-LENGTH.
+
+           MOVE MAX-LINE-LENGTH TO LINE-LENGTH.
+           PERFORM UNTIL LINE-LENGTH = 0
+               OR INPUT-LINE(LINE-LENGTH:1) NOT = SPACE
+               SUBTRACT 1 FROM LINE-LENGTH
+           END-PERFORM.
 
        FIND-NUMBERS.
 
            MOVE "N" TO NUMBER-FIND-STATUS.
-           MOVE 0 TO LINE-VALUE.
+           MOVE "N" TO FIRST-FOUND-SWITCH.
+           MOVE ZEROES TO LINE-VALUE.
            PERFORM VARYING INSPECT-IDX FROM 1 BY 1
-               UNTIL INSPECT-IDX >= 100
-               OR INPUT-LINE(INSPECT-IDX:1) = " "
-
-               EVALUATE INPUT-LINE(INSPECT-IDX:1)
-                   WHEN "0" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "1" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "2" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "3" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "4" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "5" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "6" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "7" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "8" MOVE "Y" TO NUMBER-FIND-STATUS
-                   WHEN "9" MOVE "Y" TO NUMBER-FIND-STATUS
+               UNTIL INSPECT-IDX > SCAN-LENGTH
+
+               MOVE "N" TO NUMBER-FIND-STATUS
+
+               EVALUATE TRUE
+                   WHEN SCAN-LINE(INSPECT-IDX:1) >= "0"
+                       AND SCAN-LINE(INSPECT-IDX:1) <= "9"
+                       MOVE SCAN-LINE(INSPECT-IDX:1)
+                           TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 2 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:3) = "one"
+                       MOVE 1 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 2 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:3) = "two"
+                       MOVE 2 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 4 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:5) = "three"
+                       MOVE 3 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 3 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:4) = "four"
+                       MOVE 4 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 3 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:4) = "five"
+                       MOVE 5 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 2 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:3) = "six"
+                       MOVE 6 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 4 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:5) = "seven"
+                       MOVE 7 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 4 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:5) = "eight"
+                       MOVE 8 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
+
+                   WHEN SPELLED-DIGITS-ENABLED
+                       AND INSPECT-IDX + 3 <= SCAN-LENGTH
+                       AND SCAN-LINE(INSPECT-IDX:4) = "nine"
+                       MOVE 9 TO DIGIT-VALUE
+                       MOVE "Y" TO NUMBER-FIND-STATUS
                END-EVALUATE
 
                IF FOUND-NUMBER
-                   MOVE INPUT-LINE(INSPECT-IDX:1)
-                       TO SECOND-LINE-VALUE
+                   MOVE DIGIT-VALUE TO SECOND-LINE-VALUE
 
-                   IF FIRST-LINE-VALUE = 0
-                       MOVE INPUT-LINE(INSPECT-IDX:1)
-                           TO FIRST-LINE-VALUE
+                   IF NOT FIRST-NUMBER-FOUND
+                       MOVE DIGIT-VALUE TO FIRST-LINE-VALUE
+                       MOVE "Y" TO FIRST-FOUND-SWITCH
                    END-IF
                END-IF
-               MOVE "N" TO NUMBER-FIND-STATUS
            END-PERFORM.
-
